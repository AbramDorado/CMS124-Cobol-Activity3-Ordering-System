@@ -8,19 +8,48 @@
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
            SELECT CUSTOMER ASSIGN TO 'customer.dat'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CST-ID
+           FILE STATUS IS WS-CUSTOMER-STATUS.
 
            SELECT PRODUCT ASSIGN TO 'product.dat'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PRD-ID
+           FILE STATUS IS WS-PRODUCT-STATUS.
 
            SELECT C_ORDER ASSIGN TO 'order.dat'
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-ORDER-STATUS.
 
            SELECT ORDERLINE ASSIGN TO 'orderline.dat'
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS IS SEQUENTIAL.
 
+           SELECT SALESRPT ASSIGN TO 'salesreport.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NEXTID ASSIGN TO 'nextid.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-NEXTID-STATUS.
+
+           SELECT PRICEHIST ASSIGN TO 'pricehist.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PRICEHIST-STATUS.
+
+           SELECT SUMRPT ASSIGN TO 'summaryreport.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VOIDFLAG ASSIGN TO 'voidflag.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-VOIDFLAG-STATUS.
+
+           SELECT TXNIN ASSIGN TO 'txnin.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TXNIN-STATUS.
+
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -34,6 +63,7 @@
                05 PRD-ID PIC 9(5).
                05 PRD-NAME PIC A(10).
                05 PRD-PRICE PIC 9(2)V9(2).
+               05 PRD-STOCK PIC 9(3).
            FD C_ORDER.
            01 ORDER-FILE.
                05 ORD-ID PIC 9(5).
@@ -44,10 +74,34 @@
                05 ORDL-ID PIC 9(5).
                05 ORDL-PRD-ID PIC 9(5).
                05 ORDL-QUAN PIC 9(2).
+           FD SALESRPT.
+           01 SALESRPT-FILE.
+               05 SALESRPT-LINE PIC X(80).
+           FD NEXTID.
+           01 NEXTID-FILE.
+               05 NEXTID-NEXT-ORD-ID PIC 9(5).
+           FD PRICEHIST.
+           01 PRICEHIST-FILE.
+               05 PH-PRD-ID PIC 9(5).
+               05 PH-OLD-PRICE PIC 9(2)V9(2).
+               05 PH-NEW-PRICE PIC 9(2)V9(2).
+               05 PH-EFF-DATE PIC 9(8).
+           FD SUMRPT.
+           01 SUMRPT-FILE.
+               05 SUMRPT-LINE PIC X(80).
+           FD VOIDFLAG.
+           01 VOIDFLAG-FILE.
+               05 VOID-ORD-ID PIC 9(5).
+           FD TXNIN.
+           01 TXNIN-FILE.
+               05 TXN-CST-ID PIC 9(5).
+               05 TXN-PRD-ID PIC 9(5).
+               05 TXN-QUAN PIC 9(2).
+               05 TXN-ORD-DATE PIC 9(8).
       *-----------------------
        WORKING-STORAGE SECTION.
            01 WS-CNT PIC 9(1) VALUE 0.
-           01 WS-CHC PIC 9(1) VALUE 0.
+           01 WS-CHC PIC 9(2) VALUE 0.
            01 WS-CST.
                05 WS-CST-ID PIC 9(5).
                05 WS-CST-NAME PIC A(15).
@@ -55,6 +109,7 @@
                05 WS-PRD-ID PIC 9(5).
                05 WS-PRD-NAME PIC A(10).
                05 WS-PRD-PRICE PIC 9(2)V9(2).
+               05 WS-PRD-STOCK PIC 9(3).
            01 WS-ORD.
                05 WS-ORD-ID PIC 9(5).
                05 WS-ORD-DATE PIC 9(8).
@@ -67,15 +122,112 @@
            01 WS-TEMP-EOF PIC A(1).
            01 WS-TEMP-PR-EOF PIC A(1).
            01 WS-INP-CST-ID PIC 9(5).
+           01 WS-INP-CST-NAME PIC A(15).
            01 WS-INP-CST-ID-FND PIC A(1).
            01 WS-INP-PRD-ID PIC 9(5).
            01 WS-INP-PRD-ID-FND PIC A(1).
            01 WS-INP-PRD-PRICE PIC 9(2)V9(2).
+           01 WS-INP-PRD-STOCK PIC 9(3).
+           01 WS-PRD-PRICE-CHANGED PIC A(1).
            01 WS-INP-QUAN PIC 9(2).
            01 WS-PRD-COST PIC Z(3)9.99.
-           01 WS-ORD-COUNT PIC 99.
            01 WS-INP-ORD-DATE PIC 9(8).
+           01 WS-INP-ORD-DATE-X REDEFINES WS-INP-ORD-DATE.
+               05 WS-INP-ORD-MM PIC 9(2).
+               05 WS-INP-ORD-DD PIC 9(2).
+               05 WS-INP-ORD-YYYY PIC 9(4).
+           01 WS-DATE-OK PIC A(1).
+           01 WS-ORD-DATE-NORM PIC 9(8).
+           01 WS-TODAY-DATE PIC 9(8).
+           01 WS-GOLIVE-DATE PIC 9(8) VALUE 20200101.
+           01 WS-MAX-DAY PIC 9(2).
+           01 WS-LEAP-FLAG PIC A(1).
+           01 WS-TEMP-DIV PIC 9(6).
+           01 WS-TEMP-REM PIC 9(4).
            01 WS-ORD-NONE PIC A(1).
+           01 WS-ORDL-TABLE.
+               05 WS-ORDL-ENTRY OCCURS 20 TIMES INDEXED BY WS-LINE-IDX.
+                   10 WS-ORDL-T-PRD-ID PIC 9(5).
+                   10 WS-ORDL-T-QUAN PIC 9(2).
+           01 WS-LINE-CNT PIC 99 VALUE 0.
+           01 WS-LINE-COST PIC 9(4)V99 VALUE 0.
+           01 WS-ORD-TOTAL-COST PIC 9(7)V99 VALUE 0.
+           01 WS-ORD-COST-DISP PIC Z(6)9.99.
+           01 WS-ADD-ANOTHER PIC A(1).
+           01 WS-QUAN-OK PIC A(1).
+           01 WS-AVAIL-STOCK PIC 9(3).
+           01 WS-RESERVED-QUAN PIC 9(3).
+           01 WS-RPT-LINE PIC X(80).
+           01 WS-RPT-ORD-EOF PIC A(1).
+           01 WS-RPT-ORDL-EOF PIC A(1).
+           01 WS-RPT-PRD-EOF PIC A(1).
+           01 WS-CST-SUBTOTAL PIC 9(6)V99.
+           01 WS-GRAND-TOTAL PIC 9(7)V99.
+           01 WS-RPT-SUBTOTAL PIC Z(5)9.99.
+           01 WS-RPT-GRAND PIC Z(6)9.99.
+           01 WS-NEXTID-STATUS PIC X(2).
+           01 WS-NEXT-ORD-ID PIC 9(5).
+           01 WS-NEXTID-EMPTY PIC A(1).
+           01 WS-ORDER-STATUS PIC X(2).
+           01 WS-MAX-ORD-ID PIC 9(5).
+           01 WS-INP-PRD-NAME PIC A(10).
+           01 WS-NEW-PRD-PRICE-INP PIC 9(4).
+           01 WS-NEW-PRD-PRICE REDEFINES WS-NEW-PRD-PRICE-INP
+               PIC 9(2)V9(2).
+           01 WS-PH-EFF-DATE PIC 9(8).
+           01 WS-RPT-START-DATE PIC 9(8).
+           01 WS-RPT-END-DATE PIC 9(8).
+           01 WS-NORM-DATE-IN PIC 9(8).
+           01 WS-NORM-DATE-IN-X REDEFINES WS-NORM-DATE-IN.
+               05 WS-NORM-MM PIC 9(2).
+               05 WS-NORM-DD PIC 9(2).
+               05 WS-NORM-YYYY PIC 9(4).
+           01 WS-NORM-DATE-OUT PIC 9(8).
+           01 WS-DR-ORD-DATE-NORM PIC 9(8).
+           01 WS-DR-START-NORM PIC 9(8).
+           01 WS-DR-END-NORM PIC 9(8).
+           01 WS-DR-ORD-EOF PIC A(1).
+           01 WS-DR-ORDL-EOF PIC A(1).
+           01 WS-DR-PRD-EOF PIC A(1).
+           01 WS-DR-GRAND-TOTAL PIC 9(7)V99 VALUE 0.
+           01 WS-DR-DAY-TABLE.
+               05 WS-DR-DAY-ENTRY OCCURS 100 TIMES
+                   INDEXED BY WS-DR-DAY-IDX.
+                   10 WS-DR-DAY-DATE PIC 9(8).
+                   10 WS-DR-DAY-TOTAL PIC 9(7)V99.
+           01 WS-DR-DAY-CNT PIC 9(3) VALUE 0.
+           01 WS-DR-PRD-TABLE.
+               05 WS-DR-PRD-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-DR-PRD-IDX.
+                   10 WS-DR-PRD-T-ID PIC 9(5).
+                   10 WS-DR-PRD-T-NAME PIC A(10).
+                   10 WS-DR-PRD-T-QTY PIC 9(5).
+                   10 WS-DR-PRD-T-TOTAL PIC 9(7)V99.
+           01 WS-DR-PRD-CNT PIC 9(3) VALUE 0.
+           01 WS-DR-DAY-FULL PIC A(1) VALUE 'N'.
+           01 WS-DR-PRD-FULL PIC A(1) VALUE 'N'.
+           01 WS-DR-FOUND PIC A(1).
+           01 WS-DR-RPT-LINE PIC X(80).
+           01 WS-DR-DISP-TOTAL PIC Z(6)9.99.
+           01 WS-DR-DISP-QTY PIC Z(4)9.
+           01 WS-DR-DISP-GRAND PIC Z(6)9.99.
+           01 WS-INP-VOID-ORD-ID PIC 9(5).
+           01 WS-VOID-ORD-FND PIC A(1).
+           01 WS-VOID-EOF PIC A(1).
+           01 WS-VOID-FOUND PIC A(1).
+           01 WS-VOIDFLAG-STATUS PIC X(2).
+           01 WS-PRICEHIST-STATUS PIC X(2).
+           01 WS-CUSTOMER-STATUS PIC X(2).
+           01 WS-PRODUCT-STATUS PIC X(2).
+           01 WS-TXNIN-STATUS PIC X(2).
+           01 WS-TXN-EOF PIC A(1).
+           01 WS-TXN.
+               05 WS-TXN-CST-ID PIC 9(5).
+               05 WS-TXN-PRD-ID PIC 9(5).
+               05 WS-TXN-QUAN PIC 9(2).
+               05 WS-TXN-ORD-DATE PIC 9(8).
+           01 WS-BATCH-CST-ID PIC 9(5).
+           01 WS-BATCH-ORD-DATE PIC 9(8).
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -88,13 +240,18 @@
            MOVE 'N' TO WS-INP-CST-ID-FND.
            MOVE 'N' TO WS-INP-PRD-ID-FND.
            MOVE 'Y' TO WS-ORD-NONE.
-           MOVE 0 TO WS-ORD-COUNT.
            DISPLAY 'OPTIONS:'.
            DISPLAY '1. View all customers'.
            DISPLAY '2. View all products'.
            DISPLAY "3. View a customer's orders".
            DISPLAY '4. Create an order'.
-           DISPLAY '5. Exit'.
+           DISPLAY '5. Sales report - all customers'.
+           DISPLAY '6. Maintain customers (add/update)'.
+           DISPLAY '7. Maintain products (add/change price)'.
+           DISPLAY '8. Sales summary report by date range'.
+           DISPLAY '9. Cancel/void an order'.
+           DISPLAY '10. Batch order entry from transaction file'.
+           DISPLAY '11. Exit'.
            DISPLAY 'Enter option number: '.
            ACCEPT WS-CHC.
            EVALUATE WS-CHC
@@ -110,6 +267,19 @@
                    DISPLAY 'Create order:'
                    PERFORM CREATE-ORDER-PROCEDURE
                WHEN 5
+                   DISPLAY 'Generating sales report...'
+                   PERFORM SALES-REPORT-PROCEDURE
+               WHEN 6
+                   PERFORM CUSTOMER-MAINT-PROCEDURE
+               WHEN 7
+                   PERFORM PRODUCT-MAINT-PROCEDURE
+               WHEN 8
+                   PERFORM DATE-RANGE-REPORT-PROCEDURE
+               WHEN 9
+                   PERFORM VOID-ORDER-PROCEDURE
+               WHEN 10
+                   PERFORM BATCH-ORDER-PROCEDURE
+               WHEN 11
                    DISPLAY 'Closing program...'
                    MOVE 1 TO WS-CNT
                WHEN OTHER
@@ -120,38 +290,77 @@
            DISPLAY 'CSTID CSTNAME'
            OPEN INPUT CUSTOMER.
            PERFORM UNTIL WS-EOF='Y'
-               READ CUSTOMER INTO WS-CST
+               READ CUSTOMER NEXT INTO WS-CST
                    AT END MOVE 'Y' TO WS-EOF
                    NOT AT END DISPLAY WS-CST-ID' 'WS-CST-NAME
                END-READ
            END-PERFORM
            CLOSE CUSTOMER.
 
+       CUSTOMER-MAINT-PROCEDURE.
+           DISPLAY 'Enter customer ID:'
+           ACCEPT WS-INP-CST-ID
+           DISPLAY 'Enter customer name:'
+           ACCEPT WS-INP-CST-NAME
+           MOVE 'N' TO WS-INP-CST-ID-FND
+           OPEN INPUT CUSTOMER
+           MOVE WS-INP-CST-ID TO CST-ID
+           READ CUSTOMER
+               INVALID KEY CONTINUE
+               NOT INVALID KEY MOVE 'Y' TO WS-INP-CST-ID-FND
+           END-READ
+           CLOSE CUSTOMER.
+           EVALUATE WS-INP-CST-ID-FND
+               WHEN 'Y'
+                   PERFORM UPDATE-CUSTOMER-PROCEDURE
+                   DISPLAY 'Customer updated.'
+               WHEN OTHER
+                   OPEN I-O CUSTOMER
+                   IF WS-CUSTOMER-STATUS NOT = '00' THEN
+                       OPEN OUTPUT CUSTOMER
+                   END-IF
+                   MOVE WS-INP-CST-ID TO CST-ID
+                   MOVE WS-INP-CST-NAME TO CST-NAME
+                   WRITE CUSTOMER-FILE
+                   CLOSE CUSTOMER
+                   DISPLAY 'Customer added.'
+           END-EVALUATE.
+
+       UPDATE-CUSTOMER-PROCEDURE.
+           OPEN I-O CUSTOMER
+           MOVE WS-INP-CST-ID TO CST-ID
+           READ CUSTOMER
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE WS-INP-CST-NAME TO CST-NAME
+                   REWRITE CUSTOMER-FILE
+           END-READ
+           CLOSE CUSTOMER.
+
        PRODUCT-PROCEDURE.
-           DISPLAY'PRDID   PRDNAME  PRICE'
+           DISPLAY'PRDID   PRDNAME  PRICE  STOCK'
            OPEN INPUT PRODUCT.
            PERFORM UNTIL WS-EOF='Y'
-               READ PRODUCT INTO WS-PRD
+               READ PRODUCT NEXT INTO WS-PRD
                    AT END MOVE 'Y' TO WS-EOF
                    NOT AT END DISPLAY WS-PRD-ID' 'WS-PRD-NAME' '
-                   WS-PRD-PRICE
+                   WS-PRD-PRICE' 'WS-PRD-STOCK
                END-READ
            END-PERFORM
            CLOSE PRODUCT.
 
        CREATE-ORDER-PROCEDURE.
+           MOVE 0 TO WS-LINE-CNT.
+           MOVE 0 TO WS-ORD-TOTAL-COST.
            DISPLAY 'Enter customer ID:'.
            ACCEPT WS-INP-CST-ID.
+           MOVE 'N' TO WS-INP-CST-ID-FND
            OPEN INPUT CUSTOMER
-           PERFORM UNTIL WS-EOF='Y'
-               READ CUSTOMER INTO WS-CST
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                   IF WS-INP-CST-ID = WS-CST-ID THEN
-                       MOVE 'Y' TO WS-INP-CST-ID-FND
-                   END-IF
-               END-READ
-           END-PERFORM
+           MOVE WS-INP-CST-ID TO CST-ID
+           READ CUSTOMER
+               INVALID KEY CONTINUE
+               NOT INVALID KEY MOVE 'Y' TO WS-INP-CST-ID-FND
+           END-READ
            CLOSE CUSTOMER
            EVALUATE WS-INP-CST-ID-FND
                WHEN 'Y'
@@ -163,20 +372,18 @@
            END-EVALUATE.
 
        GET-PRODUCT-ORDER-PROCEDURE.
-           MOVE 'N' TO WS-EOF.
+           MOVE 'N' TO WS-INP-PRD-ID-FND.
            DISPLAY 'Enter product ID:'
            ACCEPT WS-INP-PRD-ID
            OPEN INPUT PRODUCT
-           PERFORM UNTIL WS-EOF='Y'
-               READ PRODUCT INTO WS-PRD
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                   IF WS-INP-PRD-ID = WS-PRD-ID THEN
-                       MOVE 'Y' TO WS-INP-PRD-ID-FND
-                       MOVE WS-PRD-PRICE TO WS-INP-PRD-PRICE
-                   END-IF
-               END-READ
-           END-PERFORM
+           MOVE WS-INP-PRD-ID TO PRD-ID
+           READ PRODUCT INTO WS-PRD
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-INP-PRD-ID-FND
+                   MOVE WS-PRD-PRICE TO WS-INP-PRD-PRICE
+                   MOVE WS-PRD-STOCK TO WS-INP-PRD-STOCK
+           END-READ
            CLOSE PRODUCT
            EVALUATE WS-INP-PRD-ID-FND
                WHEN 'Y'
@@ -188,39 +395,208 @@
            END-EVALUATE.
 
        GET-QUANTITY-ORDER-PROCEDURE.
-           DISPLAY 'Enter quantity:'
-           ACCEPT WS-INP-QUAN
+           MOVE 'N' TO WS-QUAN-OK.
+           PERFORM UNTIL WS-QUAN-OK='Y'
+               DISPLAY 'Enter quantity:'
+               ACCEPT WS-INP-QUAN
+               PERFORM CALC-RESERVED-QUAN-PROCEDURE
+               COMPUTE WS-AVAIL-STOCK = WS-INP-PRD-STOCK
+                   - WS-RESERVED-QUAN
+               IF WS-INP-QUAN = 0 THEN
+                   DISPLAY 'Quantity must be greater than zero.'
+               ELSE
+                   IF WS-INP-QUAN > WS-AVAIL-STOCK THEN
+                       DISPLAY 'Only 'WS-AVAIL-STOCK' unit(s) of this'
+                       ' product are available. Please enter a'
+                       ' smaller quantity.'
+                   ELSE
+                       MOVE 'Y' TO WS-QUAN-OK
+                   END-IF
+               END-IF
+           END-PERFORM.
+           ADD 1 TO WS-LINE-CNT.
+           MOVE WS-INP-PRD-ID TO WS-ORDL-T-PRD-ID(WS-LINE-CNT).
+           MOVE WS-INP-QUAN TO WS-ORDL-T-QUAN(WS-LINE-CNT).
            MULTIPLY WS-INP-PRD-PRICE BY WS-INP-QUAN
-               GIVING WS-PRD-COST
-           DISPLAY 'Total cost of order: 'WS-PRD-COST
-           PERFORM SAVE-ORDER-PROCEDURE.
+               GIVING WS-LINE-COST.
+           ADD WS-LINE-COST TO WS-ORD-TOTAL-COST.
+           MOVE WS-LINE-COST TO WS-PRD-COST.
+           DISPLAY 'Line cost: 'WS-PRD-COST.
+           IF WS-LINE-CNT < 20 THEN
+               DISPLAY 'Add another product to this order? (Y/N):'
+               ACCEPT WS-ADD-ANOTHER
+           ELSE
+               DISPLAY 'Maximum of 20 products reached for this order.'
+               MOVE 'N' TO WS-ADD-ANOTHER
+           END-IF.
+           IF WS-ADD-ANOTHER = 'Y' THEN
+               PERFORM GET-PRODUCT-ORDER-PROCEDURE
+           ELSE
+               MOVE WS-ORD-TOTAL-COST TO WS-ORD-COST-DISP
+               DISPLAY 'Total cost of order: 'WS-ORD-COST-DISP
+               PERFORM SAVE-ORDER-PROCEDURE
+           END-IF.
+
+       CALC-RESERVED-QUAN-PROCEDURE.
+           MOVE 0 TO WS-RESERVED-QUAN
+           PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+               UNTIL WS-LINE-IDX > WS-LINE-CNT
+               IF WS-ORDL-T-PRD-ID(WS-LINE-IDX) = WS-INP-PRD-ID THEN
+                   ADD WS-ORDL-T-QUAN(WS-LINE-IDX) TO WS-RESERVED-QUAN
+               END-IF
+           END-PERFORM.
 
        SAVE-ORDER-PROCEDURE.
-           DISPLAY 'Enter order date (MMDDYYYY):'
-           ACCEPT WS-INP-ORD-DATE
-           MOVE 'N' TO WS-EOF
-           OPEN INPUT ORDERLINE
-           PERFORM UNTIL WS-EOF='Y'
-               READ ORDERLINE INTO WS-ORDL
-               AT END MOVE 'Y' TO WS-EOF
-               NOT AT END ADD 1 TO WS-ORD-COUNT
-               END-READ
-           END-PERFORM
-           CLOSE ORDERLINE.
-           OPEN EXTEND ORDERLINE
-           MOVE WS-ORD-COUNT TO ORDL-ID
-           MOVE WS-INP-PRD-ID TO ORDL-PRD-ID
-           MOVE WS-INP-QUAN TO ORDL-QUAN
-           WRITE ORDERLINE-FILE
-           END-WRITE
-           CLOSE ORDERLINE.
+           MOVE 'N' TO WS-DATE-OK
+           PERFORM UNTIL WS-DATE-OK = 'Y'
+               DISPLAY 'Enter order date (MMDDYYYY):'
+               ACCEPT WS-INP-ORD-DATE
+               PERFORM VALIDATE-ORDER-DATE-PROCEDURE
+           END-PERFORM.
+           PERFORM WRITE-ORDER-PROCEDURE.
+
+       WRITE-ORDER-PROCEDURE.
+           PERFORM GET-NEXT-ORDER-ID-PROCEDURE.
            OPEN EXTEND C_ORDER
-           MOVE WS-ORD-COUNT TO ORD-ID
+           MOVE WS-NEXT-ORD-ID TO ORD-ID
            MOVE WS-INP-ORD-DATE TO ORD-DATE
            MOVE WS-INP-CST-ID TO ORD-CST-ID
            WRITE ORDER-FILE
            END-WRITE
            CLOSE C_ORDER.
+           OPEN EXTEND ORDERLINE
+           PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+               UNTIL WS-LINE-IDX > WS-LINE-CNT
+               MOVE WS-NEXT-ORD-ID TO ORDL-ID
+               MOVE WS-ORDL-T-PRD-ID(WS-LINE-IDX) TO ORDL-PRD-ID
+               MOVE WS-ORDL-T-QUAN(WS-LINE-IDX) TO ORDL-QUAN
+               WRITE ORDERLINE-FILE
+               END-WRITE
+               PERFORM DECREMENT-STOCK-PROCEDURE
+           END-PERFORM
+           CLOSE ORDERLINE.
+
+       GET-NEXT-ORDER-ID-PROCEDURE.
+           OPEN I-O NEXTID
+           IF WS-NEXTID-STATUS NOT = '00' THEN
+               PERFORM FIND-MAX-ORDER-ID-PROCEDURE
+               OPEN OUTPUT NEXTID
+               COMPUTE NEXTID-NEXT-ORD-ID = WS-MAX-ORD-ID + 1
+               WRITE NEXTID-FILE
+               CLOSE NEXTID
+               OPEN I-O NEXTID
+           END-IF
+           MOVE 'N' TO WS-NEXTID-EMPTY
+           READ NEXTID INTO WS-NEXT-ORD-ID
+               AT END MOVE 'Y' TO WS-NEXTID-EMPTY
+           END-READ
+           IF WS-NEXTID-EMPTY = 'Y' THEN
+               PERFORM FIND-MAX-ORDER-ID-PROCEDURE
+               COMPUTE WS-NEXT-ORD-ID = WS-MAX-ORD-ID + 1
+               CLOSE NEXTID
+               OPEN OUTPUT NEXTID
+               COMPUTE NEXTID-NEXT-ORD-ID = WS-NEXT-ORD-ID + 1
+               WRITE NEXTID-FILE
+               CLOSE NEXTID
+           ELSE
+               MOVE WS-NEXT-ORD-ID TO NEXTID-NEXT-ORD-ID
+               ADD 1 TO NEXTID-NEXT-ORD-ID
+               REWRITE NEXTID-FILE
+               CLOSE NEXTID
+           END-IF.
+
+       FIND-MAX-ORDER-ID-PROCEDURE.
+           MOVE 0 TO WS-MAX-ORD-ID
+           MOVE 'N' TO WS-TEMP-EOF
+           OPEN INPUT C_ORDER
+           IF WS-ORDER-STATUS = '00' THEN
+               PERFORM UNTIL WS-TEMP-EOF = 'Y'
+                   READ C_ORDER INTO WS-ORD
+                       AT END MOVE 'Y' TO WS-TEMP-EOF
+                       NOT AT END
+                       IF WS-ORD-ID > WS-MAX-ORD-ID THEN
+                           MOVE WS-ORD-ID TO WS-MAX-ORD-ID
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE C_ORDER
+           END-IF.
+
+       VALIDATE-ORDER-DATE-PROCEDURE.
+           MOVE 'Y' TO WS-DATE-OK
+           IF WS-INP-ORD-MM < 1 OR WS-INP-ORD-MM > 12 THEN
+               DISPLAY 'Invalid month. Please re-enter the date.'
+               MOVE 'N' TO WS-DATE-OK
+           ELSE
+               PERFORM CALC-MAX-DAY-PROCEDURE
+               IF WS-INP-ORD-DD < 1 OR WS-INP-ORD-DD > WS-MAX-DAY THEN
+                   DISPLAY 'Invalid day for that month. Please'
+                       ' re-enter the date.'
+                   MOVE 'N' TO WS-DATE-OK
+               END-IF
+           END-IF
+           IF WS-DATE-OK = 'Y' THEN
+               COMPUTE WS-ORD-DATE-NORM = WS-INP-ORD-YYYY * 10000
+                   + WS-INP-ORD-MM * 100 + WS-INP-ORD-DD
+               ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+               IF WS-ORD-DATE-NORM < WS-GOLIVE-DATE THEN
+                   DISPLAY 'Date is before go-live. Please'
+                       ' re-enter the date.'
+                   MOVE 'N' TO WS-DATE-OK
+               ELSE
+                   IF WS-ORD-DATE-NORM > WS-TODAY-DATE THEN
+                       DISPLAY 'Date is in the future. Please'
+                           ' re-enter the date.'
+                       MOVE 'N' TO WS-DATE-OK
+                   END-IF
+               END-IF
+           END-IF.
+
+       CALC-MAX-DAY-PROCEDURE.
+           EVALUATE WS-INP-ORD-MM
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-MAX-DAY
+               WHEN 2
+                   PERFORM CHECK-LEAP-YEAR-PROCEDURE
+                   IF WS-LEAP-FLAG = 'Y' THEN
+                       MOVE 29 TO WS-MAX-DAY
+                   ELSE
+                       MOVE 28 TO WS-MAX-DAY
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-MAX-DAY
+           END-EVALUATE.
+
+       CHECK-LEAP-YEAR-PROCEDURE.
+           MOVE 'N' TO WS-LEAP-FLAG
+           DIVIDE WS-INP-ORD-YYYY BY 4 GIVING WS-TEMP-DIV
+               REMAINDER WS-TEMP-REM
+           IF WS-TEMP-REM = 0 THEN
+               DIVIDE WS-INP-ORD-YYYY BY 100 GIVING WS-TEMP-DIV
+                   REMAINDER WS-TEMP-REM
+               IF WS-TEMP-REM NOT = 0 THEN
+                   MOVE 'Y' TO WS-LEAP-FLAG
+               ELSE
+                   DIVIDE WS-INP-ORD-YYYY BY 400 GIVING WS-TEMP-DIV
+                       REMAINDER WS-TEMP-REM
+                   IF WS-TEMP-REM = 0 THEN
+                       MOVE 'Y' TO WS-LEAP-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+
+       DECREMENT-STOCK-PROCEDURE.
+           OPEN I-O PRODUCT
+           MOVE WS-ORDL-T-PRD-ID(WS-LINE-IDX) TO PRD-ID
+           READ PRODUCT INTO WS-PRD
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   SUBTRACT WS-ORDL-T-QUAN(WS-LINE-IDX)
+                       FROM WS-PRD-STOCK
+                   MOVE WS-PRD-STOCK TO PRD-STOCK
+                   REWRITE PRODUCT-FILE
+           END-READ
+           CLOSE PRODUCT.
 
        ORDER-PROCEDURE.
            DISPLAY 'List of orders:'
@@ -234,9 +610,13 @@
                AT END MOVE 'Y' TO WS-EOF
                NOT AT END
                    IF WS-INP-CST-ID = WS-ORD-CST-ID THEN
-                       DISPLAY WS-ORD-ID' 'WS-ORD-DATE' 'NO ADVANCING
-                       MOVE 'N' TO WS-ORD-NONE
-                       PERFORM ACCESS-ORDERLINE-PROCEDURE
+                       MOVE WS-ORD-ID TO WS-INP-VOID-ORD-ID
+                       PERFORM IS-ORDER-VOID-PROCEDURE
+                       IF WS-VOID-FOUND = 'N' THEN
+                           DISPLAY WS-ORD-ID' 'WS-ORD-DATE
+                           MOVE 'N' TO WS-ORD-NONE
+                           PERFORM ACCESS-ORDERLINE-PROCEDURE
+                       END-IF
                    END-IF
                END-READ
            END-PERFORM
@@ -253,28 +633,516 @@
                    AT END MOVE 'Y' TO WS-TEMP-EOF
                    NOT AT END
                    IF WS-ORD-ID = WS-ORDL-ID THEN
-                       DISPLAY WS-ORDL-PRD-ID' 'NO ADVANCING
+                       DISPLAY '  'WS-ORDL-PRD-ID' 'NO ADVANCING
                        PERFORM CHECK-PRICE-PROCEDURE
                END-READ
            END-PERFORM
            CLOSE ORDERLINE.
 
        CHECK-PRICE-PROCEDURE.
-           MOVE 'N' TO WS-TEMP-PR-EOF
-               OPEN INPUT PRODUCT
-               PERFORM UNTIL WS-TEMP-PR-EOF='Y'
-                   READ PRODUCT INTO WS-PRD
-                   AT END MOVE 'Y' TO WS-TEMP-PR-EOF
-                   NOT AT END
-                   IF WS-ORDL-PRD-ID = WS-PRD-ID THEN
-                       DISPLAY WS-PRD-NAME' 'WS-ORDL-QUAN' '
+           OPEN INPUT PRODUCT
+           MOVE WS-ORDL-PRD-ID TO PRD-ID
+           READ PRODUCT INTO WS-PRD
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   DISPLAY WS-PRD-NAME' 'WS-ORDL-QUAN' '
                        NO ADVANCING
-                       MULTIPLY WS-PRD-PRICE BY WS-ORDL-QUAN GIVING
+                   MULTIPLY WS-PRD-PRICE BY WS-ORDL-QUAN GIVING
                        WS-PRD-COST
-                       DISPLAY WS-PRD-COST
+                   DISPLAY WS-PRD-COST
+           END-READ
+           CLOSE PRODUCT.
+
+       SALES-REPORT-PROCEDURE.
+           MOVE 0 TO WS-GRAND-TOTAL.
+           MOVE 'N' TO WS-EOF.
+           OPEN OUTPUT SALESRPT.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING 'SALES REPORT - ALL CUSTOMERS' DELIMITED BY SIZE
+               INTO WS-RPT-LINE.
+           WRITE SALESRPT-FILE FROM WS-RPT-LINE.
+           OPEN INPUT CUSTOMER.
+           PERFORM UNTIL WS-EOF='Y'
+               READ CUSTOMER NEXT INTO WS-CST
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   MOVE 0 TO WS-CST-SUBTOTAL
+                   MOVE SPACES TO WS-RPT-LINE
+                   STRING 'Customer: ' WS-CST-ID ' ' WS-CST-NAME
+                       DELIMITED BY SIZE INTO WS-RPT-LINE
+                   WRITE SALESRPT-FILE FROM WS-RPT-LINE
+                   PERFORM REPORT-ORDERS-PROCEDURE
+                   MOVE WS-CST-SUBTOTAL TO WS-RPT-SUBTOTAL
+                   MOVE SPACES TO WS-RPT-LINE
+                   STRING '  Customer subtotal: ' WS-RPT-SUBTOTAL
+                       DELIMITED BY SIZE INTO WS-RPT-LINE
+                   WRITE SALESRPT-FILE FROM WS-RPT-LINE
+                   ADD WS-CST-SUBTOTAL TO WS-GRAND-TOTAL
+               END-READ
+           END-PERFORM
+           CLOSE CUSTOMER.
+           MOVE WS-GRAND-TOTAL TO WS-RPT-GRAND.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING 'GRAND TOTAL: ' WS-RPT-GRAND DELIMITED BY SIZE
+               INTO WS-RPT-LINE.
+           WRITE SALESRPT-FILE FROM WS-RPT-LINE.
+           CLOSE SALESRPT.
+           DISPLAY 'Sales report written to salesreport.dat'.
+
+       REPORT-ORDERS-PROCEDURE.
+           MOVE 'N' TO WS-RPT-ORD-EOF
+           OPEN INPUT C_ORDER
+           PERFORM UNTIL WS-RPT-ORD-EOF='Y'
+               READ C_ORDER INTO WS-ORD
+                   AT END MOVE 'Y' TO WS-RPT-ORD-EOF
+                   NOT AT END
+                   IF WS-CST-ID = WS-ORD-CST-ID THEN
+                       MOVE WS-ORD-ID TO WS-INP-VOID-ORD-ID
+                       PERFORM IS-ORDER-VOID-PROCEDURE
+                       IF WS-VOID-FOUND = 'N' THEN
+                           MOVE SPACES TO WS-RPT-LINE
+                           STRING '  Order ' WS-ORD-ID ' Date '
+                               WS-ORD-DATE
+                               DELIMITED BY SIZE INTO WS-RPT-LINE
+                           WRITE SALESRPT-FILE FROM WS-RPT-LINE
+                           PERFORM REPORT-ORDERLINE-PROCEDURE
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE C_ORDER.
+
+       REPORT-ORDERLINE-PROCEDURE.
+           MOVE 'N' TO WS-RPT-ORDL-EOF
+           OPEN INPUT ORDERLINE
+           PERFORM UNTIL WS-RPT-ORDL-EOF='Y'
+               READ ORDERLINE INTO WS-ORDL
+                   AT END MOVE 'Y' TO WS-RPT-ORDL-EOF
+                   NOT AT END
+                   IF WS-ORD-ID = WS-ORDL-ID THEN
+                       PERFORM REPORT-PRICE-PROCEDURE
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ORDERLINE.
+
+       REPORT-PRICE-PROCEDURE.
+           OPEN INPUT PRODUCT
+           MOVE WS-ORDL-PRD-ID TO PRD-ID
+           READ PRODUCT INTO WS-PRD
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MULTIPLY WS-PRD-PRICE BY WS-ORDL-QUAN
+                       GIVING WS-LINE-COST
+                   ADD WS-LINE-COST TO WS-CST-SUBTOTAL
+                   MOVE WS-LINE-COST TO WS-PRD-COST
+                   MOVE SPACES TO WS-RPT-LINE
+                   STRING '    ' WS-PRD-NAME ' Qty:' WS-ORDL-QUAN
+                       ' Cost:' WS-PRD-COST
+                       DELIMITED BY SIZE INTO WS-RPT-LINE
+                   WRITE SALESRPT-FILE FROM WS-RPT-LINE
+           END-READ
+           CLOSE PRODUCT.
+
+       PRODUCT-MAINT-PROCEDURE.
+           DISPLAY 'Enter product ID:'
+           ACCEPT WS-INP-PRD-ID
+           MOVE 'N' TO WS-INP-PRD-ID-FND
+           OPEN INPUT PRODUCT
+           MOVE WS-INP-PRD-ID TO PRD-ID
+           READ PRODUCT INTO WS-PRD
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-INP-PRD-ID-FND
+                   MOVE WS-PRD-PRICE TO WS-INP-PRD-PRICE
+                   MOVE WS-PRD-STOCK TO WS-INP-PRD-STOCK
+           END-READ
+           CLOSE PRODUCT.
+           EVALUATE WS-INP-PRD-ID-FND
+               WHEN 'Y'
+                   PERFORM CHANGE-PRODUCT-PRICE-PROCEDURE
+               WHEN OTHER
+                   PERFORM ADD-PRODUCT-PROCEDURE
+           END-EVALUATE.
+
+       ADD-PRODUCT-PROCEDURE.
+           DISPLAY 'Product does not exist - adding new product.'
+           DISPLAY 'Enter product name:'
+           ACCEPT WS-INP-PRD-NAME
+           DISPLAY 'Enter product price (e.g. 1050 for 10.50):'
+           ACCEPT WS-NEW-PRD-PRICE-INP
+           DISPLAY 'Enter starting stock:'
+           ACCEPT WS-INP-PRD-STOCK
+           OPEN I-O PRODUCT
+           IF WS-PRODUCT-STATUS NOT = '00' THEN
+               OPEN OUTPUT PRODUCT
+           END-IF
+           MOVE WS-INP-PRD-ID TO PRD-ID
+           MOVE WS-INP-PRD-NAME TO PRD-NAME
+           MOVE WS-NEW-PRD-PRICE TO PRD-PRICE
+           MOVE WS-INP-PRD-STOCK TO PRD-STOCK
+           WRITE PRODUCT-FILE
+           CLOSE PRODUCT.
+           DISPLAY 'Product added.'.
+
+       CHANGE-PRODUCT-PRICE-PROCEDURE.
+           MOVE WS-INP-PRD-PRICE TO WS-PRD-COST
+           DISPLAY 'Current price: 'WS-PRD-COST
+           DISPLAY 'Enter new price (e.g. 1050 for 10.50):'
+           ACCEPT WS-NEW-PRD-PRICE-INP
+           DISPLAY 'Enter effective date (MMDDYYYY):'
+           ACCEPT WS-PH-EFF-DATE
+           MOVE 'N' TO WS-PRD-PRICE-CHANGED
+           OPEN I-O PRODUCT
+           MOVE WS-INP-PRD-ID TO PRD-ID
+           READ PRODUCT
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE WS-NEW-PRD-PRICE TO PRD-PRICE
+                   REWRITE PRODUCT-FILE
+                   MOVE 'Y' TO WS-PRD-PRICE-CHANGED
+           END-READ
+           CLOSE PRODUCT.
+           IF WS-PRD-PRICE-CHANGED = 'Y' THEN
+               OPEN EXTEND PRICEHIST
+               IF WS-PRICEHIST-STATUS NOT = '00' THEN
+                   OPEN OUTPUT PRICEHIST
+               END-IF
+               MOVE WS-INP-PRD-ID TO PH-PRD-ID
+               MOVE WS-INP-PRD-PRICE TO PH-OLD-PRICE
+               MOVE WS-NEW-PRD-PRICE TO PH-NEW-PRICE
+               MOVE WS-PH-EFF-DATE TO PH-EFF-DATE
+               WRITE PRICEHIST-FILE
+               CLOSE PRICEHIST
+               DISPLAY 'Price updated.'
+           ELSE
+               DISPLAY 'Product not found - price not changed.'
+           END-IF.
+
+       DATE-RANGE-REPORT-PROCEDURE.
+           DISPLAY 'Enter start date (MMDDYYYY):'
+           ACCEPT WS-RPT-START-DATE
+           DISPLAY 'Enter end date (MMDDYYYY):'
+           ACCEPT WS-RPT-END-DATE
+           MOVE WS-RPT-START-DATE TO WS-NORM-DATE-IN
+           PERFORM NORMALIZE-MMDDYYYY-PROCEDURE
+           MOVE WS-NORM-DATE-OUT TO WS-DR-START-NORM
+           MOVE WS-RPT-END-DATE TO WS-NORM-DATE-IN
+           PERFORM NORMALIZE-MMDDYYYY-PROCEDURE
+           MOVE WS-NORM-DATE-OUT TO WS-DR-END-NORM
+           MOVE 0 TO WS-DR-DAY-CNT
+           MOVE 0 TO WS-DR-PRD-CNT
+           MOVE 'N' TO WS-DR-DAY-FULL
+           MOVE 'N' TO WS-DR-PRD-FULL
+           MOVE 0 TO WS-DR-GRAND-TOTAL
+           PERFORM DR-ACCUMULATE-ORDERS-PROCEDURE
+           PERFORM DR-WRITE-REPORT-PROCEDURE
+           DISPLAY 'Sales summary written to summaryreport.dat'.
+
+       NORMALIZE-MMDDYYYY-PROCEDURE.
+           COMPUTE WS-NORM-DATE-OUT = WS-NORM-YYYY * 10000
+               + WS-NORM-MM * 100 + WS-NORM-DD.
+
+       DR-ACCUMULATE-ORDERS-PROCEDURE.
+           MOVE 'N' TO WS-DR-ORD-EOF
+           OPEN INPUT C_ORDER
+           PERFORM UNTIL WS-DR-ORD-EOF='Y'
+               READ C_ORDER INTO WS-ORD
+                   AT END MOVE 'Y' TO WS-DR-ORD-EOF
+                   NOT AT END
+                   MOVE WS-ORD-DATE TO WS-NORM-DATE-IN
+                   PERFORM NORMALIZE-MMDDYYYY-PROCEDURE
+                   MOVE WS-NORM-DATE-OUT TO WS-DR-ORD-DATE-NORM
+                   IF WS-DR-ORD-DATE-NORM >= WS-DR-START-NORM AND
+                       WS-DR-ORD-DATE-NORM <= WS-DR-END-NORM THEN
+                       MOVE WS-ORD-ID TO WS-INP-VOID-ORD-ID
+                       PERFORM IS-ORDER-VOID-PROCEDURE
+                       IF WS-VOID-FOUND = 'N' THEN
+                           PERFORM DR-ACCUMULATE-ORDERLINE-PROCEDURE
+                       END-IF
                    END-IF
+               END-READ
+           END-PERFORM
+           CLOSE C_ORDER.
+
+       DR-ACCUMULATE-ORDERLINE-PROCEDURE.
+           MOVE 'N' TO WS-DR-ORDL-EOF
+           OPEN INPUT ORDERLINE
+           PERFORM UNTIL WS-DR-ORDL-EOF='Y'
+               READ ORDERLINE INTO WS-ORDL
+                   AT END MOVE 'Y' TO WS-DR-ORDL-EOF
+                   NOT AT END
+                   IF WS-ORD-ID = WS-ORDL-ID THEN
+                       PERFORM DR-ACCUMULATE-PRICE-PROCEDURE
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ORDERLINE.
+
+       DR-ACCUMULATE-PRICE-PROCEDURE.
+           OPEN INPUT PRODUCT
+           MOVE WS-ORDL-PRD-ID TO PRD-ID
+           READ PRODUCT INTO WS-PRD
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MULTIPLY WS-PRD-PRICE BY WS-ORDL-QUAN
+                       GIVING WS-LINE-COST
+                   ADD WS-LINE-COST TO WS-DR-GRAND-TOTAL
+                   PERFORM DR-ADD-DAY-TOTAL-PROCEDURE
+                   PERFORM DR-ADD-PRD-TOTAL-PROCEDURE
+           END-READ
+           CLOSE PRODUCT.
+
+       DR-ADD-DAY-TOTAL-PROCEDURE.
+           MOVE 'N' TO WS-DR-FOUND
+           PERFORM VARYING WS-DR-DAY-IDX FROM 1 BY 1
+               UNTIL WS-DR-DAY-IDX > WS-DR-DAY-CNT
+               IF WS-DR-DAY-DATE(WS-DR-DAY-IDX) = WS-ORD-DATE THEN
+                   ADD WS-LINE-COST TO WS-DR-DAY-TOTAL(WS-DR-DAY-IDX)
+                   MOVE 'Y' TO WS-DR-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-DR-FOUND = 'N' THEN
+               IF WS-DR-DAY-CNT < 100 THEN
+                   ADD 1 TO WS-DR-DAY-CNT
+                   MOVE WS-ORD-DATE TO WS-DR-DAY-DATE(WS-DR-DAY-CNT)
+                   MOVE WS-LINE-COST TO WS-DR-DAY-TOTAL(WS-DR-DAY-CNT)
+               ELSE
+                   MOVE 'Y' TO WS-DR-DAY-FULL
+               END-IF
+           END-IF.
+
+       DR-ADD-PRD-TOTAL-PROCEDURE.
+           MOVE 'N' TO WS-DR-FOUND
+           PERFORM VARYING WS-DR-PRD-IDX FROM 1 BY 1
+               UNTIL WS-DR-PRD-IDX > WS-DR-PRD-CNT
+               IF WS-DR-PRD-T-ID(WS-DR-PRD-IDX) = WS-ORDL-PRD-ID THEN
+                   ADD WS-ORDL-QUAN TO WS-DR-PRD-T-QTY(WS-DR-PRD-IDX)
+                   ADD WS-LINE-COST TO WS-DR-PRD-T-TOTAL(WS-DR-PRD-IDX)
+                   MOVE 'Y' TO WS-DR-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-DR-FOUND = 'N' THEN
+               IF WS-DR-PRD-CNT < 50 THEN
+                   ADD 1 TO WS-DR-PRD-CNT
+                   MOVE WS-ORDL-PRD-ID TO WS-DR-PRD-T-ID(WS-DR-PRD-CNT)
+                   MOVE WS-PRD-NAME TO WS-DR-PRD-T-NAME(WS-DR-PRD-CNT)
+                   MOVE WS-ORDL-QUAN TO WS-DR-PRD-T-QTY(WS-DR-PRD-CNT)
+                   MOVE WS-LINE-COST
+                       TO WS-DR-PRD-T-TOTAL(WS-DR-PRD-CNT)
+               ELSE
+                   MOVE 'Y' TO WS-DR-PRD-FULL
+               END-IF
+           END-IF.
+
+       DR-WRITE-REPORT-PROCEDURE.
+           OPEN OUTPUT SUMRPT
+           MOVE SPACES TO WS-DR-RPT-LINE
+           STRING 'SALES SUMMARY ' WS-RPT-START-DATE ' TO '
+               WS-RPT-END-DATE DELIMITED BY SIZE INTO WS-DR-RPT-LINE
+           WRITE SUMRPT-FILE FROM WS-DR-RPT-LINE
+           MOVE SPACES TO WS-DR-RPT-LINE
+           STRING 'TOTALS BY DAY' DELIMITED BY SIZE INTO WS-DR-RPT-LINE
+           WRITE SUMRPT-FILE FROM WS-DR-RPT-LINE
+           IF WS-DR-DAY-FULL = 'Y' THEN
+               MOVE SPACES TO WS-DR-RPT-LINE
+               STRING '  *** WARNING: more than 100 distinct days'
+                   ' in range - by-day totals are INCOMPLETE ***'
+                   DELIMITED BY SIZE INTO WS-DR-RPT-LINE
+               WRITE SUMRPT-FILE FROM WS-DR-RPT-LINE
+           END-IF
+           PERFORM VARYING WS-DR-DAY-IDX FROM 1 BY 1
+               UNTIL WS-DR-DAY-IDX > WS-DR-DAY-CNT
+               MOVE WS-DR-DAY-TOTAL(WS-DR-DAY-IDX) TO WS-DR-DISP-TOTAL
+               MOVE SPACES TO WS-DR-RPT-LINE
+               STRING '  ' WS-DR-DAY-DATE(WS-DR-DAY-IDX) ' Total:'
+                   WS-DR-DISP-TOTAL DELIMITED BY SIZE
+                   INTO WS-DR-RPT-LINE
+               WRITE SUMRPT-FILE FROM WS-DR-RPT-LINE
+           END-PERFORM
+           MOVE SPACES TO WS-DR-RPT-LINE
+           STRING 'TOTALS BY PRODUCT' DELIMITED BY SIZE
+               INTO WS-DR-RPT-LINE
+           WRITE SUMRPT-FILE FROM WS-DR-RPT-LINE
+           IF WS-DR-PRD-FULL = 'Y' THEN
+               MOVE SPACES TO WS-DR-RPT-LINE
+               STRING '  *** WARNING: more than 50 distinct products'
+                   ' in range - by-product totals are INCOMPLETE ***'
+                   DELIMITED BY SIZE INTO WS-DR-RPT-LINE
+               WRITE SUMRPT-FILE FROM WS-DR-RPT-LINE
+           END-IF
+           PERFORM VARYING WS-DR-PRD-IDX FROM 1 BY 1
+               UNTIL WS-DR-PRD-IDX > WS-DR-PRD-CNT
+               MOVE WS-DR-PRD-T-QTY(WS-DR-PRD-IDX) TO WS-DR-DISP-QTY
+               MOVE WS-DR-PRD-T-TOTAL(WS-DR-PRD-IDX)
+                   TO WS-DR-DISP-TOTAL
+               MOVE SPACES TO WS-DR-RPT-LINE
+               STRING '  ' WS-DR-PRD-T-NAME(WS-DR-PRD-IDX)
+                   ' Qty:' WS-DR-DISP-QTY ' Total:' WS-DR-DISP-TOTAL
+                   DELIMITED BY SIZE INTO WS-DR-RPT-LINE
+               WRITE SUMRPT-FILE FROM WS-DR-RPT-LINE
+           END-PERFORM
+           MOVE WS-DR-GRAND-TOTAL TO WS-DR-DISP-GRAND
+           MOVE SPACES TO WS-DR-RPT-LINE
+           STRING 'GRAND TOTAL: ' WS-DR-DISP-GRAND
+               DELIMITED BY SIZE INTO WS-DR-RPT-LINE
+           WRITE SUMRPT-FILE FROM WS-DR-RPT-LINE
+           CLOSE SUMRPT.
+
+       VOID-ORDER-PROCEDURE.
+           DISPLAY 'Enter order ID to cancel/void:'
+           ACCEPT WS-INP-VOID-ORD-ID
+           MOVE 'N' TO WS-VOID-ORD-FND
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT C_ORDER
+           PERFORM UNTIL WS-EOF='Y'
+               READ C_ORDER INTO WS-ORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   IF WS-INP-VOID-ORD-ID = WS-ORD-ID THEN
+                       MOVE 'Y' TO WS-VOID-ORD-FND
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE C_ORDER.
+           IF WS-VOID-ORD-FND = 'N' THEN
+               DISPLAY 'No such order.'
+           ELSE
+               PERFORM IS-ORDER-VOID-PROCEDURE
+               IF WS-VOID-FOUND = 'Y' THEN
+                   DISPLAY 'Order is already voided.'
+               ELSE
+                   OPEN EXTEND VOIDFLAG
+                   IF WS-VOIDFLAG-STATUS NOT = '00' THEN
+                       OPEN OUTPUT VOIDFLAG
+                   END-IF
+                   MOVE WS-INP-VOID-ORD-ID TO VOID-ORD-ID
+                   WRITE VOIDFLAG-FILE
+                   CLOSE VOIDFLAG
+                   DISPLAY 'Order voided.'
+               END-IF
+           END-IF.
+
+       IS-ORDER-VOID-PROCEDURE.
+           MOVE 'N' TO WS-VOID-FOUND
+           MOVE 'N' TO WS-VOID-EOF
+           OPEN INPUT VOIDFLAG
+           IF WS-VOIDFLAG-STATUS = '00' THEN
+               PERFORM UNTIL WS-VOID-EOF='Y'
+                   READ VOIDFLAG
+                       AT END MOVE 'Y' TO WS-VOID-EOF
+                       NOT AT END
+                       IF WS-INP-VOID-ORD-ID = VOID-ORD-ID THEN
+                           MOVE 'Y' TO WS-VOID-FOUND
+                       END-IF
                    END-READ
                END-PERFORM
-               CLOSE PRODUCT.
+               CLOSE VOIDFLAG
+           END-IF.
+
+       BATCH-ORDER-PROCEDURE.
+           OPEN INPUT TXNIN
+           IF WS-TXNIN-STATUS NOT = '00' THEN
+               DISPLAY 'Batch: transaction file txnin.dat not found.'
+           ELSE
+               MOVE 'N' TO WS-TXN-EOF
+               PERFORM BATCH-READ-TXN-PROCEDURE
+               PERFORM UNTIL WS-TXN-EOF = 'Y'
+                   MOVE WS-TXN-CST-ID TO WS-BATCH-CST-ID
+                   MOVE WS-TXN-ORD-DATE TO WS-BATCH-ORD-DATE
+                   MOVE 0 TO WS-LINE-CNT
+                   MOVE 0 TO WS-ORD-TOTAL-COST
+                   PERFORM UNTIL WS-TXN-EOF = 'Y'
+                       OR WS-TXN-CST-ID NOT = WS-BATCH-CST-ID
+                       OR WS-TXN-ORD-DATE NOT = WS-BATCH-ORD-DATE
+                       PERFORM BATCH-ADD-LINE-PROCEDURE
+                   END-PERFORM
+                   PERFORM BATCH-SAVE-ORDER-PROCEDURE
+               END-PERFORM
+               CLOSE TXNIN
+           END-IF.
+
+       BATCH-READ-TXN-PROCEDURE.
+           READ TXNIN INTO WS-TXN
+               AT END MOVE 'Y' TO WS-TXN-EOF
+           END-READ.
+
+       BATCH-ADD-LINE-PROCEDURE.
+           MOVE WS-TXN-PRD-ID TO WS-INP-PRD-ID
+           MOVE WS-TXN-QUAN TO WS-INP-QUAN
+           MOVE 'N' TO WS-INP-PRD-ID-FND
+           OPEN INPUT PRODUCT
+           MOVE WS-INP-PRD-ID TO PRD-ID
+           READ PRODUCT INTO WS-PRD
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-INP-PRD-ID-FND
+                   MOVE WS-PRD-PRICE TO WS-INP-PRD-PRICE
+                   MOVE WS-PRD-STOCK TO WS-INP-PRD-STOCK
+           END-READ
+           CLOSE PRODUCT
+           IF WS-INP-PRD-ID-FND = 'N' THEN
+               DISPLAY 'Batch: product 'WS-INP-PRD-ID' does not'
+                   ' exist - line skipped.'
+           ELSE
+               IF WS-LINE-CNT NOT < 20 THEN
+                   DISPLAY 'Batch: maximum of 20 products reached'
+                       ' for customer 'WS-BATCH-CST-ID' - line'
+                       ' skipped.'
+               ELSE
+                   PERFORM CALC-RESERVED-QUAN-PROCEDURE
+                   COMPUTE WS-AVAIL-STOCK = WS-INP-PRD-STOCK
+                       - WS-RESERVED-QUAN
+                   IF WS-INP-QUAN = 0 OR WS-INP-QUAN > WS-AVAIL-STOCK
+                       THEN
+                       DISPLAY 'Batch: only 'WS-AVAIL-STOCK' unit(s)'
+                           ' of product 'WS-INP-PRD-ID' available -'
+                           ' line skipped.'
+                   ELSE
+                       ADD 1 TO WS-LINE-CNT
+                       MOVE WS-INP-PRD-ID
+                           TO WS-ORDL-T-PRD-ID(WS-LINE-CNT)
+                       MOVE WS-INP-QUAN
+                           TO WS-ORDL-T-QUAN(WS-LINE-CNT)
+                       MULTIPLY WS-INP-PRD-PRICE BY WS-INP-QUAN
+                           GIVING WS-LINE-COST
+                       ADD WS-LINE-COST TO WS-ORD-TOTAL-COST
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM BATCH-READ-TXN-PROCEDURE.
+
+       BATCH-SAVE-ORDER-PROCEDURE.
+           IF WS-LINE-CNT = 0 THEN
+               DISPLAY 'Batch: no valid line items for customer '
+                   WS-BATCH-CST-ID' - order skipped.'
+           ELSE
+               MOVE 'N' TO WS-INP-CST-ID-FND
+               OPEN INPUT CUSTOMER
+               MOVE WS-BATCH-CST-ID TO CST-ID
+               READ CUSTOMER
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY MOVE 'Y' TO WS-INP-CST-ID-FND
+               END-READ
+               CLOSE CUSTOMER
+               IF WS-INP-CST-ID-FND = 'N' THEN
+                   DISPLAY 'Batch: customer 'WS-BATCH-CST-ID' does'
+                       ' not exist - order skipped.'
+               ELSE
+                   MOVE WS-BATCH-ORD-DATE TO WS-INP-ORD-DATE
+                   PERFORM VALIDATE-ORDER-DATE-PROCEDURE
+                   IF WS-DATE-OK = 'N' THEN
+                       DISPLAY 'Batch: invalid order date for'
+                           ' customer 'WS-BATCH-CST-ID' - order'
+                           ' skipped.'
+                   ELSE
+                       MOVE WS-BATCH-CST-ID TO WS-INP-CST-ID
+                       PERFORM WRITE-ORDER-PROCEDURE
+                       DISPLAY 'Batch: order 'WS-NEXT-ORD-ID
+                           ' created for customer '
+                           WS-BATCH-CST-ID'.'
+                   END-IF
+               END-IF
+           END-IF.
 
        END PROGRAM prog.
